@@ -0,0 +1,34 @@
+      *****************************************************************
+      * FILESTAT - Common VSAM File Status Lookup                      *
+      * Shared file-status value and condition names for the common    *
+      * VSAM status codes returned on CUSTOMER-FILE I/O. Programs      *
+      * COPY this into WORKING-STORAGE and move their own FILE STATUS  *
+      * field into FS-STATUS-CODE before evaluating the 88-levels or   *
+      * building a message from FS-STATUS-MESSAGE.                     *
+      *****************************************************************
+       01  FS-STATUS-CODE              PIC XX.
+           88  FS-STATUS-SUCCESS       VALUE '00'.
+           88  FS-STATUS-DUPLICATE     VALUE '02', '22'.
+           88  FS-STATUS-EOF           VALUE '10'.
+           88  FS-STATUS-NOT-FOUND     VALUE '23'.
+           88  FS-STATUS-INVALID-KEY   VALUE '21', '24'.
+           88  FS-STATUS-BOUNDARY      VALUE '34'.
+           88  FS-STATUS-PERM-30       VALUE '30'.
+           88  FS-STATUS-PERM-35       VALUE '35'.
+           88  FS-STATUS-PERM-37       VALUE '37'.
+           88  FS-STATUS-PERM-38       VALUE '38'.
+           88  FS-STATUS-PERM-39       VALUE '39'.
+           88  FS-STATUS-PERMANENT-ERR VALUE '30' '35' '37' '38' '39'.
+           88  FS-STATUS-LOGIC-ERR     VALUE '41' THRU '49'.
+           88  FS-STATUS-91            VALUE '91'.
+           88  FS-STATUS-92            VALUE '92'.
+           88  FS-STATUS-93            VALUE '93'.
+           88  FS-STATUS-94            VALUE '94'.
+           88  FS-STATUS-95            VALUE '95'.
+           88  FS-STATUS-96            VALUE '96'.
+           88  FS-STATUS-97            VALUE '97'.
+           88  FS-STATUS-98            VALUE '98'.
+           88  FS-STATUS-99            VALUE '99'.
+           88  FS-STATUS-FILE-LOCKED   VALUE '91' THRU '99'.
+
+       01  FS-STATUS-MESSAGE           PIC X(41).

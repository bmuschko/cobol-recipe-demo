@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CUSTOMER - Common Customer Record Layout                      *
+      * Shared record description for the customer master file,       *
+      * referenced via COPY (batch/VSAM programs) and EXEC SQL         *
+      * INCLUDE (embedded SQL programs).                               *
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 PIC 9(8).
+           05  CUST-NAME.
+               10  CUST-FIRST-NAME     PIC X(15).
+               10  CUST-LAST-NAME      PIC X(20).
+           05  CUST-ADDRESS.
+               10  CUST-STREET         PIC X(30).
+               10  CUST-CITY           PIC X(20).
+               10  CUST-STATE          PIC X(02).
+               10  CUST-ZIP            PIC X(10).
+           05  CUST-PHONE              PIC X(12).
+           05  CUST-EMAIL              PIC X(40).
+           05  CUST-STATUS             PIC X(01).
+           05  CUST-BALANCE            PIC S9(7)V99 COMP-3.
+           05  CUST-CREDIT-LIMIT       PIC S9(7)V99 COMP-3.
+           05  CUST-LAST-UPDATE        PIC 9(8).

@@ -27,10 +27,13 @@
            05 WS-MAP-NAME          PIC X(30).
            05 WS-MAP-ADDRESS       PIC X(50).
            05 WS-MAP-BALANCE       PIC ZZZ,ZZ9.99-.
+           05 WS-MAP-NEW-BALANCE   PIC ZZZ,ZZ9.99-.
 
        01  WS-FILE-STATUS          PIC XX.
        01  WS-ERROR-MSG            PIC X(50).
+       01  WS-NEW-BALANCE-PACKED   PIC S9(7)V99 COMP-3.
 
+       COPY DFHAID.
        COPY CUSTOMER.
 
        LINKAGE SECTION.
@@ -40,7 +43,12 @@
 
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-REQUEST
+           EVALUATE EIBAID
+               WHEN DFHPF2
+                   PERFORM 2900-ADD-NEW-CUSTOMER
+               WHEN OTHER
+                   PERFORM 2000-PROCESS-REQUEST
+           END-EVALUATE
            PERFORM 9000-RETURN-TO-CICS
            GOBACK.
 
@@ -98,29 +106,106 @@
                PERFORM 8000-HANDLE-ERROR
            END-IF.
 
+       2900-ADD-NEW-CUSTOMER.
+      *    Collect new customer data received on the map and add
+      *    the record to the customer file.
+           MOVE WS-MAP-CUSTID TO WS-CUSTOMER-ID
+           MOVE WS-MAP-CUSTID TO WS-CUST-ID
+           MOVE WS-MAP-NAME TO WS-CUST-NAME
+           MOVE WS-MAP-ADDRESS TO WS-CUST-ADDRESS
+      *    WS-MAP-NEW-BALANCE arrives as display/edited characters
+      *    from the BMS map, never packed decimal - convert it
+      *    numerically before storing it to the packed customer field
+           MOVE WS-MAP-NEW-BALANCE TO WS-NEW-BALANCE-PACKED
+           MOVE WS-NEW-BALANCE-PACKED TO WS-CUST-BALANCE
+           PERFORM 4000-WRITE-CUSTOMER.
+
        4000-WRITE-CUSTOMER.
-      *    Write a new customer record
-           EXEC CICS WRITE FILE('CUSTFILE')
-                     FROM(WS-CUSTOMER-RECORD)
-                     RIDFLD(WS-CUSTOMER-ID)
+      *    Enqueue on the record key so no other task can write or
+      *    delete this customer while this add is in flight
+           EXEC CICS ENQ RIDFLD(WS-CUSTOMER-ID)
+                     LENGTH(10)
                      RESP(WS-RESPONSE-CODE)
            END-EXEC
 
            IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
-               MOVE 'ERROR WRITING RECORD' TO WS-ERROR-MSG
+               MOVE 'RECORD IN USE - TRY AGAIN' TO WS-ERROR-MSG
+               PERFORM 8000-HANDLE-ERROR
+           ELSE
+      *        Write a new customer record
+               EXEC CICS WRITE FILE('CUSTFILE')
+                         FROM(WS-CUSTOMER-RECORD)
+                         RIDFLD(WS-CUSTOMER-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+
+      *        Release the lock before acting on the outcome, since
+      *        the error branch below abends the transaction and
+      *        would otherwise leave the record enqueued
+               EXEC CICS DEQ RIDFLD(WS-CUSTOMER-ID)
+                         LENGTH(10)
+               END-EXEC
+
+               EVALUATE WS-RESPONSE-CODE
+                   WHEN DFHRESP(NORMAL)
+                       PERFORM 4500-CONFIRM-ADD
+                   WHEN DFHRESP(DUPREC)
+                       MOVE 'CUSTOMER ALREADY EXISTS' TO WS-ERROR-MSG
+                       PERFORM 8000-HANDLE-ERROR
+                   WHEN OTHER
+                       MOVE 'ERROR WRITING RECORD' TO WS-ERROR-MSG
+                       PERFORM 8000-HANDLE-ERROR
+               END-EVALUATE
+           END-IF.
+
+       4500-CONFIRM-ADD.
+      *    Send an add-confirmation screen back to the terminal
+           MOVE WS-CUST-ID TO WS-MAP-CUSTID
+           MOVE WS-CUST-NAME TO WS-MAP-NAME
+           MOVE WS-CUST-ADDRESS TO WS-MAP-ADDRESS
+           MOVE WS-CUST-BALANCE TO WS-MAP-BALANCE
+
+           EXEC CICS SEND MAP('CUSTMAP')
+                     MAPSET('CUSTSET')
+                     FROM(WS-MAP-DATA)
+                     ERASE
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC
+
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'ERROR SENDING MAP' TO WS-ERROR-MSG
                PERFORM 8000-HANDLE-ERROR
            END-IF.
 
        5000-DELETE-CUSTOMER.
-      *    Delete a customer record
-           EXEC CICS DELETE FILE('CUSTFILE')
-                     RIDFLD(WS-CUSTOMER-ID)
+      *    Enqueue on the record key so no other task can write or
+      *    delete this customer while this delete is in flight
+           EXEC CICS ENQ RIDFLD(WS-CUSTOMER-ID)
+                     LENGTH(10)
                      RESP(WS-RESPONSE-CODE)
            END-EXEC
 
            IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
-               MOVE 'ERROR DELETING RECORD' TO WS-ERROR-MSG
+               MOVE 'RECORD IN USE - TRY AGAIN' TO WS-ERROR-MSG
                PERFORM 8000-HANDLE-ERROR
+           ELSE
+      *        Delete a customer record
+               EXEC CICS DELETE FILE('CUSTFILE')
+                         RIDFLD(WS-CUSTOMER-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+
+      *        Release the lock before acting on the outcome, since
+      *        the error branch below abends the transaction and
+      *        would otherwise leave the record enqueued
+               EXEC CICS DEQ RIDFLD(WS-CUSTOMER-ID)
+                         LENGTH(10)
+               END-EXEC
+
+               IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   MOVE 'ERROR DELETING RECORD' TO WS-ERROR-MSG
+                   PERFORM 8000-HANDLE-ERROR
+               END-IF
            END-IF.
 
        6000-LINK-TO-SUBPROGRAM.

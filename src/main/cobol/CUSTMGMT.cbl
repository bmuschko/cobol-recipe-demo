@@ -19,18 +19,64 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-ID
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO PARMFILE
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT INQUIRY-RPT-FILE ASSIGN TO RPTFILE
+               FILE STATUS IS WS-INQUIRY-RPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
        COPY CUSTOMER.
 
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PARM-RECORD.
+           05  PARM-CUST-ID            PIC 9(8).
+           05  FILLER                  PIC X(72).
+
+       FD  INQUIRY-RPT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  INQUIRY-RPT-LINE            PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX.
            88  WS-FILE-OK              VALUE '00'.
            88  WS-FILE-NOT-FOUND       VALUE '23'.
            88  WS-FILE-EOF             VALUE '10'.
 
+       COPY FILESTAT.
+
+       01  WS-PARM-STATUS              PIC XX.
+           88  WS-PARM-OK              VALUE '00'.
+           88  WS-PARM-EOF             VALUE '10'.
+
+       01  WS-INQUIRY-RPT-STATUS       PIC XX.
+           88  WS-INQUIRY-RPT-OK       VALUE '00'.
+
+       01  WS-BATCH-FLAGS.
+           05  WS-BATCH-MODE-FLAG      PIC X(1) VALUE 'N'.
+               88  WS-BATCH-MODE       VALUE 'Y'.
+               88  WS-INTERACTIVE-MODE VALUE 'N'.
+           05  WS-PARM-EOF-FLAG        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-PARMS    VALUE 'Y'.
+               88  WS-MORE-PARMS       VALUE 'N'.
+
+       01  WS-INQUIRY-HEADER.
+           05  FILLER                  PIC X(40)
+               VALUE 'BATCH CUSTOMER INQUIRY REPORT'.
+           05  FILLER                  PIC X(92) VALUE SPACES.
+
+       01  WS-INQUIRY-DETAIL.
+           05  WS-INQ-CUST-ID          PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-INQ-NAME             PIC X(36).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-INQ-RESULT           PIC X(10).
+           05  FILLER                  PIC X(74) VALUE SPACES.
+
        01  WS-WORK-AREAS.
            05  WS-SEARCH-ID            PIC 9(8).
            05  WS-RETURN-CODE          PIC S9(4) COMP.
@@ -38,6 +84,18 @@
            05  WS-CONTINUE-FLAG        PIC X(1).
                88  WS-CONTINUE         VALUE 'Y'.
                88  WS-STOP             VALUE 'N'.
+           05  WS-FUNCTION-CODE        PIC X(1).
+               88  WS-FUNC-INQUIRY     VALUE 'I'.
+               88  WS-FUNC-ADD         VALUE 'A'.
+               88  WS-FUNC-CHANGE      VALUE 'C'.
+               88  WS-FUNC-DELETE      VALUE 'D'.
+               88  WS-FUNC-EXIT        VALUE 'X'.
+           05  WS-TODAY-DATE           PIC 9(8).
+           05  WS-AUDIT-RETURN-CODE    PIC S9(4) COMP.
+           05  WS-AUDIT-FOUND-FLAG     PIC X(1).
+               88  WS-AUDIT-FOUND      VALUE 'Y'.
+               88  WS-AUDIT-NOT-FOUND  VALUE 'N'.
+           05  WS-OPERATOR-ID          PIC X(8).
 
        01  WS-DEBUG-AREA.
       D    05  WS-DEBUG-MSG            PIC X(80).
@@ -48,40 +106,231 @@
       D    MOVE 'ENTERING MAIN CONTROL' TO WS-DEBUG-MSG.
       D    DISPLAY WS-DEBUG-MSG.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-CUSTOMERS
-               UNTIL WS-STOP
+           IF WS-BATCH-MODE
+               IF NOT WS-STOP
+                   PERFORM 2500-BATCH-INQUIRY-MODE
+               END-IF
+           ELSE
+               PERFORM 2000-PROCESS-CUSTOMERS
+                   UNTIL WS-STOP
+           END-IF
            PERFORM 9000-TERMINATE
            STOP RUN.
 
        1000-INITIALIZE.
       D    ADD 1 TO WS-DEBUG-COUNTER.
       D    DISPLAY 'DEBUG: INITIALIZING PROGRAM'.
+           DISPLAY 'RUN IN BATCH INQUIRY MODE (Y/N): '
+           ACCEPT WS-BATCH-MODE-FLAG
+           DISPLAY 'ENTER OPERATOR ID: '
+           ACCEPT WS-OPERATOR-ID
            OPEN I-O CUSTOMER-FILE
            IF NOT WS-FILE-OK
                MOVE 'ERROR OPENING CUSTOMER FILE'
                    TO WS-ERROR-MESSAGE
                PERFORM 8000-ERROR-HANDLER
-           END-IF
-           SET WS-CONTINUE TO TRUE.
+           ELSE
+               SET WS-CONTINUE TO TRUE
+           END-IF.
 
        2000-PROCESS-CUSTOMERS.
       D    DISPLAY 'DEBUG: PROCESSING CUSTOMERS'.
-           DISPLAY 'ENTER CUSTOMER ID (0 TO EXIT): '
+           PERFORM 2010-DISPLAY-MENU
+           ACCEPT WS-FUNCTION-CODE
+           EVALUATE TRUE
+               WHEN WS-FUNC-EXIT
+                   SET WS-STOP TO TRUE
+               WHEN WS-FUNC-INQUIRY
+                   PERFORM 2100-INQUIRE-CUSTOMER
+               WHEN WS-FUNC-ADD
+                   PERFORM 2200-ADD-CUSTOMER
+               WHEN WS-FUNC-CHANGE
+                   PERFORM 2300-CHANGE-CUSTOMER
+               WHEN WS-FUNC-DELETE
+                   PERFORM 2400-DELETE-CUSTOMER
+               WHEN OTHER
+                   DISPLAY 'INVALID SELECTION - TRY AGAIN'
+           END-EVALUATE.
+
+       2010-DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'CUSTOMER MAINTENANCE MENU'
+           DISPLAY '  I - INQUIRE ON A CUSTOMER'
+           DISPLAY '  A - ADD A NEW CUSTOMER'
+           DISPLAY '  C - CHANGE AN EXISTING CUSTOMER'
+           DISPLAY '  D - DELETE A CUSTOMER'
+           DISPLAY '  X - EXIT'
+           DISPLAY 'ENTER SELECTION: '.
+
+       2100-INQUIRE-CUSTOMER.
+           DISPLAY 'ENTER CUSTOMER ID (0 TO CANCEL): '
            ACCEPT WS-SEARCH-ID
-           IF WS-SEARCH-ID = ZEROS
-               SET WS-STOP TO TRUE
-           ELSE
+           IF WS-SEARCH-ID NOT = ZEROS
                PERFORM 3000-READ-CUSTOMER
            END-IF.
 
+       2200-ADD-CUSTOMER.
+           PERFORM 2210-COLLECT-NEW-CUSTOMER
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'CUSTOMER ALREADY EXISTS: ' CUST-ID
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER ADDED: ' CUST-ID
+           END-WRITE.
+
+       2210-COLLECT-NEW-CUSTOMER.
+           DISPLAY 'ENTER NEW CUSTOMER ID: '
+           ACCEPT CUST-ID
+           DISPLAY 'ENTER FIRST NAME: '
+           ACCEPT CUST-FIRST-NAME
+           DISPLAY 'ENTER LAST NAME: '
+           ACCEPT CUST-LAST-NAME
+           DISPLAY 'ENTER STREET: '
+           ACCEPT CUST-STREET
+           DISPLAY 'ENTER CITY: '
+           ACCEPT CUST-CITY
+           DISPLAY 'ENTER STATE: '
+           ACCEPT CUST-STATE
+           DISPLAY 'ENTER ZIP: '
+           ACCEPT CUST-ZIP
+           DISPLAY 'ENTER PHONE: '
+           ACCEPT CUST-PHONE
+           DISPLAY 'ENTER EMAIL: '
+           ACCEPT CUST-EMAIL
+           DISPLAY 'ENTER STATUS (A/I): '
+           ACCEPT CUST-STATUS
+           MOVE ZEROS TO CUST-BALANCE
+           MOVE ZEROS TO CUST-CREDIT-LIMIT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE TO CUST-LAST-UPDATE.
+
+       2300-CHANGE-CUSTOMER.
+           DISPLAY 'ENTER CUSTOMER ID TO CHANGE: '
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND: ' CUST-ID
+               NOT INVALID KEY
+                   PERFORM 2310-UPDATE-CUSTOMER-FIELDS
+           END-READ.
+
+       2310-UPDATE-CUSTOMER-FIELDS.
+           DISPLAY 'CURRENT NAME: ' CUST-FIRST-NAME ' ' CUST-LAST-NAME
+           DISPLAY 'ENTER FIRST NAME: '
+           ACCEPT CUST-FIRST-NAME
+           DISPLAY 'ENTER LAST NAME: '
+           ACCEPT CUST-LAST-NAME
+           DISPLAY 'CURRENT ADDRESS: ' CUST-STREET
+           DISPLAY '                 ' CUST-CITY ', ' CUST-STATE ' '
+               CUST-ZIP
+           DISPLAY 'ENTER STREET: '
+           ACCEPT CUST-STREET
+           DISPLAY 'ENTER CITY: '
+           ACCEPT CUST-CITY
+           DISPLAY 'ENTER STATE: '
+           ACCEPT CUST-STATE
+           DISPLAY 'ENTER ZIP: '
+           ACCEPT CUST-ZIP
+           DISPLAY 'CURRENT STATUS: ' CUST-STATUS
+           DISPLAY 'ENTER STATUS (A/I): '
+           ACCEPT CUST-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE TO CUST-LAST-UPDATE
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR UPDATING CUSTOMER: ' CUST-ID
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER UPDATED: ' CUST-ID
+           END-REWRITE.
+
+       2400-DELETE-CUSTOMER.
+           DISPLAY 'ENTER CUSTOMER ID TO DELETE: '
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO CUST-ID
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND: ' CUST-ID
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER DELETED: ' CUST-ID
+           END-DELETE.
+
+       2500-BATCH-INQUIRY-MODE.
+      *    Read a list of customer IDs from a parameter file and
+      *    write the lookup results to a report file, instead of
+      *    prompting for each ID interactively.
+           OPEN INPUT PARM-FILE
+           IF NOT WS-PARM-OK
+               MOVE WS-PARM-STATUS TO WS-FILE-STATUS
+               MOVE 'ERROR OPENING PARAMETER FILE'
+                   TO WS-ERROR-MESSAGE
+               PERFORM 8000-ERROR-HANDLER
+           ELSE
+               OPEN OUTPUT INQUIRY-RPT-FILE
+               IF NOT WS-INQUIRY-RPT-OK
+                   MOVE WS-INQUIRY-RPT-STATUS TO WS-FILE-STATUS
+                   MOVE 'ERROR OPENING INQUIRY REPORT FILE'
+                       TO WS-ERROR-MESSAGE
+                   PERFORM 8000-ERROR-HANDLER
+                   CLOSE PARM-FILE
+               ELSE
+                   MOVE WS-INQUIRY-HEADER TO INQUIRY-RPT-LINE
+                   WRITE INQUIRY-RPT-LINE
+                   PERFORM 2510-READ-PARM
+                   PERFORM 2520-PROCESS-PARM-ID
+                       UNTIL WS-NO-MORE-PARMS
+                   CLOSE PARM-FILE
+                   CLOSE INQUIRY-RPT-FILE
+               END-IF
+           END-IF.
+
+       2510-READ-PARM.
+           READ PARM-FILE
+               AT END
+                   SET WS-NO-MORE-PARMS TO TRUE
+           END-READ.
+
+       2520-PROCESS-PARM-ID.
+           MOVE PARM-CUST-ID TO WS-SEARCH-ID
+           PERFORM 3000-READ-CUSTOMER
+           PERFORM 2530-WRITE-INQUIRY-DETAIL
+           PERFORM 2510-READ-PARM.
+
+       2530-WRITE-INQUIRY-DETAIL.
+           MOVE WS-SEARCH-ID TO WS-INQ-CUST-ID
+           IF WS-AUDIT-FOUND
+               STRING CUST-FIRST-NAME DELIMITED SPACE
+                      ' ' DELIMITED SIZE
+                      CUST-LAST-NAME DELIMITED SPACE
+                      INTO WS-INQ-NAME
+               MOVE 'FOUND' TO WS-INQ-RESULT
+           ELSE
+               MOVE SPACES TO WS-INQ-NAME
+               MOVE 'NOT FOUND' TO WS-INQ-RESULT
+           END-IF
+           MOVE WS-INQUIRY-DETAIL TO INQUIRY-RPT-LINE
+           WRITE INQUIRY-RPT-LINE.
+
        3000-READ-CUSTOMER.
            MOVE WS-SEARCH-ID TO CUST-ID
            READ CUSTOMER-FILE
                INVALID KEY
+                   MOVE 'N' TO WS-AUDIT-FOUND-FLAG
                    DISPLAY 'CUSTOMER NOT FOUND: ' CUST-ID
                NOT INVALID KEY
+                   MOVE 'Y' TO WS-AUDIT-FOUND-FLAG
                    PERFORM 4000-DISPLAY-CUSTOMER
-           END-READ.
+           END-READ
+           PERFORM 3500-AUDIT-INQUIRY.
+
+       3500-AUDIT-INQUIRY.
+      *    Log every inquiry, found or not, for audit purposes
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           CALL 'AUDITLOG' USING CUST-ID
+                                 WS-OPERATOR-ID
+                                 WS-TODAY-DATE
+                                 WS-AUDIT-FOUND-FLAG
+                                 WS-AUDIT-RETURN-CODE.
 
        4000-DISPLAY-CUSTOMER.
       D    DISPLAY 'DEBUG: DISPLAYING CUSTOMER DATA'.
@@ -98,10 +347,74 @@
            DISPLAY '================================'.
 
        8000-ERROR-HANDLER.
+           PERFORM 8100-LOOKUP-FILE-STATUS
            DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
-           DISPLAY 'FILE STATUS: ' WS-FILE-STATUS
+           DISPLAY 'FILE STATUS: ' WS-FILE-STATUS ' - '
+               FS-STATUS-MESSAGE
            SET WS-STOP TO TRUE.
 
+       8100-LOOKUP-FILE-STATUS.
+      *    Translate the raw VSAM file-status code into a message
+           MOVE WS-FILE-STATUS TO FS-STATUS-CODE
+           EVALUATE TRUE
+               WHEN FS-STATUS-SUCCESS
+                   MOVE 'SUCCESSFUL COMPLETION' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-DUPLICATE
+                   MOVE 'DUPLICATE KEY DETECTED' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-EOF
+                   MOVE 'END OF FILE REACHED' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-NOT-FOUND
+                   MOVE 'RECORD NOT FOUND' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-INVALID-KEY
+                   MOVE 'INVALID KEY SEQUENCE OR KEY VALUE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-BOUNDARY
+                   MOVE 'BOUNDARY VIOLATION ON WRITE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-30
+                   MOVE 'PERMANENT I/O ERROR - UNDEFINED CONDITION'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-35
+                   MOVE 'FILE NOT FOUND FOR OPEN' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-37
+                   MOVE 'OPEN MODE NOT SUPPORTED BY DEVICE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-38
+                   MOVE 'FILE PREVIOUSLY CLOSED WITH LOCK'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-39
+                   MOVE 'FILE ATTRIBUTE CONFLICT WITH PROGRAM'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-LOGIC-ERR
+                   MOVE 'LOGIC ERROR - CHECK OPEN MODE OR SEQUENCE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-91
+                   MOVE 'VSAM PASSWORD OR LOGIC ERROR'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-92
+                   MOVE 'REQUEST ATTEMPTED ON FILE NOT OPEN'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-93
+                   MOVE 'RESOURCE UNAVAILABLE - FILE/DEVICE BUSY'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-94
+                   MOVE 'SEQUENTIAL I/O REQUEST OUT OF SEQUENCE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-95
+                   MOVE 'FILE ATTRIBUTES INVALID OR INCOMPLETE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-96
+                   MOVE 'FILE NAME OR ASSIGNMENT NOT FOUND'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-97
+               OR FS-STATUS-98
+               OR FS-STATUS-99
+                   MOVE 'IMPLEMENTOR-DEFINED FILE ERROR'
+                       TO FS-STATUS-MESSAGE
+               WHEN OTHER
+                   MOVE 'UNKNOWN FILE STATUS CODE' TO FS-STATUS-MESSAGE
+           END-EVALUATE.
+
        9000-TERMINATE.
       D    DISPLAY 'DEBUG: TERMINATING PROGRAM'.
            CLOSE CUSTOMER-FILE.

@@ -20,6 +20,26 @@
                FILE STATUS IS WS-OUTPUT-STATUS.
            SELECT REPORT-FILE ASSIGN TO RPTFILE
                FILE STATUS IS WS-REPORT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT OVERLIMIT-FILE ASSIGN TO OVRFILE
+               FILE STATUS IS WS-OVERLIMIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKFILE
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT REGION-NE-FILE ASSIGN TO REGNEFIL
+               FILE STATUS IS WS-REGION-NE-STATUS.
+           SELECT REGION-SO-FILE ASSIGN TO REGSOFIL
+               FILE STATUS IS WS-REGION-SO-STATUS.
+           SELECT REGION-MW-FILE ASSIGN TO REGMWFIL
+               FILE STATUS IS WS-REGION-MW-STATUS.
+           SELECT REGION-WE-FILE ASSIGN TO REGWEFIL
+               FILE STATUS IS WS-REGION-WE-STATUS.
+           SELECT REGION-OT-FILE ASSIGN TO REGOTFIL
+               FILE STATUS IS WS-REGION-OT-STATUS.
+           SELECT PENDING-FILE ASSIGN TO PNDFILE
+               FILE STATUS IS WS-PENDING-STATUS.
+           SELECT CLOSED-FILE ASSIGN TO CLSFILE
+               FILE STATUS IS WS-CLOSED-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -72,27 +92,330 @@
            BLOCK CONTAINS 0 RECORDS.
        01  REPORT-LINE                 PIC X(132).
 
+      * Reject/suspense file - bad input records with reason codes,
+      * for data entry to correct and resubmit.
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REJECT-RECORD.
+           05  REJ-CUST-ID             PIC 9(8).
+           05  REJ-CUST-NAME.
+               10  REJ-FIRST-NAME      PIC X(15).
+               10  REJ-LAST-NAME       PIC X(20).
+           05  REJ-STATUS-CODE         PIC X(01).
+           05  REJ-REASON-CODE         PIC X(04).
+           05  REJ-REASON-DESC         PIC X(40).
+           05  FILLER                  PIC X(44) VALUE SPACES.
+
+      * Over-limit file - active customers whose balance exceeds
+      * their credit limit, for collections follow-up.
+       FD  OVERLIMIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY OVERLIMIT-RECORD
+           CUST-ID BY OVR-CUST-ID
+           CUST-NAME BY OVR-CUST-NAME
+           CUST-FIRST-NAME BY OVR-FIRST-NAME
+           CUST-LAST-NAME BY OVR-LAST-NAME
+           CUST-ADDRESS BY OVR-CUST-ADDRESS
+           CUST-STREET BY OVR-STREET
+           CUST-CITY BY OVR-CITY
+           CUST-STATE BY OVR-STATE
+           CUST-ZIP BY OVR-ZIP
+           CUST-PHONE BY OVR-PHONE
+           CUST-EMAIL BY OVR-EMAIL
+           CUST-STATUS BY OVR-STATUS
+           CUST-BALANCE BY OVR-BALANCE
+           CUST-CREDIT-LIMIT BY OVR-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY OVR-LAST-UPDATE.
+
+      * Checkpoint file - periodic snapshot of run progress, keyed off
+      * WS-COUNTERS, used to restart a run without reprocessing what
+      * already completed successfully.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-CUST-ID        PIC 9(8).
+           05  CHK-READ-COUNT          PIC 9(8).
+           05  CHK-WRITE-COUNT         PIC 9(8).
+           05  CHK-SKIP-COUNT          PIC 9(8).
+           05  CHK-ERROR-COUNT         PIC 9(8).
+           05  CHK-OVERLIMIT-COUNT     PIC 9(8).
+           05  CHK-REGION-NE-COUNT     PIC 9(8).
+           05  CHK-REGION-SO-COUNT     PIC 9(8).
+           05  CHK-REGION-MW-COUNT     PIC 9(8).
+           05  CHK-REGION-WE-COUNT     PIC 9(8).
+           05  CHK-REGION-OT-COUNT     PIC 9(8).
+           05  CHK-PAGE-NUMBER         PIC 9(4).
+           05  CHK-LINES-ON-PAGE       PIC 9(4).
+           05  CHK-PENDING-COUNT       PIC 9(8).
+           05  CHK-CLOSED-COUNT        PIC 9(8).
+           05  CHK-DUPLICATE-COUNT     PIC 9(8).
+
+      * Regional extract files - accepted active customers split out
+      * by CUST-STATE for the regional offices.
+       FD  REGION-NE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY REGION-NE-RECORD
+           CUST-ID BY RNE-CUST-ID
+           CUST-NAME BY RNE-CUST-NAME
+           CUST-FIRST-NAME BY RNE-FIRST-NAME
+           CUST-LAST-NAME BY RNE-LAST-NAME
+           CUST-ADDRESS BY RNE-CUST-ADDRESS
+           CUST-STREET BY RNE-STREET
+           CUST-CITY BY RNE-CITY
+           CUST-STATE BY RNE-STATE
+           CUST-ZIP BY RNE-ZIP
+           CUST-PHONE BY RNE-PHONE
+           CUST-EMAIL BY RNE-EMAIL
+           CUST-STATUS BY RNE-STATUS
+           CUST-BALANCE BY RNE-BALANCE
+           CUST-CREDIT-LIMIT BY RNE-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY RNE-LAST-UPDATE.
+
+       FD  REGION-SO-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY REGION-SO-RECORD
+           CUST-ID BY RSO-CUST-ID
+           CUST-NAME BY RSO-CUST-NAME
+           CUST-FIRST-NAME BY RSO-FIRST-NAME
+           CUST-LAST-NAME BY RSO-LAST-NAME
+           CUST-ADDRESS BY RSO-CUST-ADDRESS
+           CUST-STREET BY RSO-STREET
+           CUST-CITY BY RSO-CITY
+           CUST-STATE BY RSO-STATE
+           CUST-ZIP BY RSO-ZIP
+           CUST-PHONE BY RSO-PHONE
+           CUST-EMAIL BY RSO-EMAIL
+           CUST-STATUS BY RSO-STATUS
+           CUST-BALANCE BY RSO-BALANCE
+           CUST-CREDIT-LIMIT BY RSO-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY RSO-LAST-UPDATE.
+
+       FD  REGION-MW-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY REGION-MW-RECORD
+           CUST-ID BY RMW-CUST-ID
+           CUST-NAME BY RMW-CUST-NAME
+           CUST-FIRST-NAME BY RMW-FIRST-NAME
+           CUST-LAST-NAME BY RMW-LAST-NAME
+           CUST-ADDRESS BY RMW-CUST-ADDRESS
+           CUST-STREET BY RMW-STREET
+           CUST-CITY BY RMW-CITY
+           CUST-STATE BY RMW-STATE
+           CUST-ZIP BY RMW-ZIP
+           CUST-PHONE BY RMW-PHONE
+           CUST-EMAIL BY RMW-EMAIL
+           CUST-STATUS BY RMW-STATUS
+           CUST-BALANCE BY RMW-BALANCE
+           CUST-CREDIT-LIMIT BY RMW-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY RMW-LAST-UPDATE.
+
+       FD  REGION-WE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY REGION-WE-RECORD
+           CUST-ID BY RWE-CUST-ID
+           CUST-NAME BY RWE-CUST-NAME
+           CUST-FIRST-NAME BY RWE-FIRST-NAME
+           CUST-LAST-NAME BY RWE-LAST-NAME
+           CUST-ADDRESS BY RWE-CUST-ADDRESS
+           CUST-STREET BY RWE-STREET
+           CUST-CITY BY RWE-CITY
+           CUST-STATE BY RWE-STATE
+           CUST-ZIP BY RWE-ZIP
+           CUST-PHONE BY RWE-PHONE
+           CUST-EMAIL BY RWE-EMAIL
+           CUST-STATUS BY RWE-STATUS
+           CUST-BALANCE BY RWE-BALANCE
+           CUST-CREDIT-LIMIT BY RWE-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY RWE-LAST-UPDATE.
+
+      * Catch-all extract for active customers whose CUST-STATE isn't
+      * assigned to one of the four regional offices above, so a
+      * record is never dropped from regional routing without at
+      * least landing somewhere countable.
+       FD  REGION-OT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY REGION-OT-RECORD
+           CUST-ID BY ROT-CUST-ID
+           CUST-NAME BY ROT-CUST-NAME
+           CUST-FIRST-NAME BY ROT-FIRST-NAME
+           CUST-LAST-NAME BY ROT-LAST-NAME
+           CUST-ADDRESS BY ROT-CUST-ADDRESS
+           CUST-STREET BY ROT-STREET
+           CUST-CITY BY ROT-CITY
+           CUST-STATE BY ROT-STATE
+           CUST-ZIP BY ROT-ZIP
+           CUST-PHONE BY ROT-PHONE
+           CUST-EMAIL BY ROT-EMAIL
+           CUST-STATUS BY ROT-STATUS
+           CUST-BALANCE BY ROT-BALANCE
+           CUST-CREDIT-LIMIT BY ROT-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY ROT-LAST-UPDATE.
+
+      * Pending customers - applications awaiting approval, held out
+      * for the credit review team.
+       FD  PENDING-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY PENDING-RECORD
+           CUST-ID BY PND-CUST-ID
+           CUST-NAME BY PND-CUST-NAME
+           CUST-FIRST-NAME BY PND-FIRST-NAME
+           CUST-LAST-NAME BY PND-LAST-NAME
+           CUST-ADDRESS BY PND-CUST-ADDRESS
+           CUST-STREET BY PND-STREET
+           CUST-CITY BY PND-CITY
+           CUST-STATE BY PND-STATE
+           CUST-ZIP BY PND-ZIP
+           CUST-PHONE BY PND-PHONE
+           CUST-EMAIL BY PND-EMAIL
+           CUST-STATUS BY PND-STATUS
+           CUST-BALANCE BY PND-BALANCE
+           CUST-CREDIT-LIMIT BY PND-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY PND-LAST-UPDATE.
+
+      * Closed customers - accounts shut down, retained for the
+      * archive/reporting cycle rather than carried in the master
+      * output file.
+       FD  CLOSED-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTOMER REPLACING
+           CUSTOMER-RECORD BY CLOSED-RECORD
+           CUST-ID BY CLS-CUST-ID
+           CUST-NAME BY CLS-CUST-NAME
+           CUST-FIRST-NAME BY CLS-FIRST-NAME
+           CUST-LAST-NAME BY CLS-LAST-NAME
+           CUST-ADDRESS BY CLS-CUST-ADDRESS
+           CUST-STREET BY CLS-STREET
+           CUST-CITY BY CLS-CITY
+           CUST-STATE BY CLS-STATE
+           CUST-ZIP BY CLS-ZIP
+           CUST-PHONE BY CLS-PHONE
+           CUST-EMAIL BY CLS-EMAIL
+           CUST-STATUS BY CLS-STATUS
+           CUST-BALANCE BY CLS-BALANCE
+           CUST-CREDIT-LIMIT BY CLS-CREDIT-LIMIT
+           CUST-LAST-UPDATE BY CLS-LAST-UPDATE.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-INPUT-STATUS         PIC XX.
            05  WS-OUTPUT-STATUS        PIC XX.
            05  WS-REPORT-STATUS        PIC XX.
+           05  WS-REJECT-STATUS        PIC XX.
+           05  WS-OVERLIMIT-STATUS     PIC XX.
+           05  WS-CHECKPOINT-STATUS    PIC XX.
+           05  WS-REGION-NE-STATUS     PIC XX.
+           05  WS-REGION-SO-STATUS     PIC XX.
+           05  WS-REGION-MW-STATUS     PIC XX.
+           05  WS-REGION-WE-STATUS     PIC XX.
+           05  WS-REGION-OT-STATUS     PIC XX.
+           05  WS-PENDING-STATUS       PIC XX.
+           05  WS-CLOSED-STATUS        PIC XX.
+
+       COPY FILESTAT.
+
+       01  WS-ERROR-MESSAGE            PIC X(80).
 
        01  WS-COUNTERS.
            05  WS-READ-COUNT           PIC 9(8) VALUE ZEROS.
            05  WS-WRITE-COUNT          PIC 9(8) VALUE ZEROS.
            05  WS-ERROR-COUNT          PIC 9(8) VALUE ZEROS.
            05  WS-SKIP-COUNT           PIC 9(8) VALUE ZEROS.
+           05  WS-OVERLIMIT-COUNT      PIC 9(8) VALUE ZEROS.
+           05  WS-REGION-NE-COUNT      PIC 9(8) VALUE ZEROS.
+           05  WS-REGION-SO-COUNT      PIC 9(8) VALUE ZEROS.
+           05  WS-REGION-MW-COUNT      PIC 9(8) VALUE ZEROS.
+           05  WS-REGION-WE-COUNT      PIC 9(8) VALUE ZEROS.
+           05  WS-REGION-OT-COUNT      PIC 9(8) VALUE ZEROS.
+           05  WS-PENDING-COUNT        PIC 9(8) VALUE ZEROS.
+           05  WS-CLOSED-COUNT         PIC 9(8) VALUE ZEROS.
+           05  WS-DUPLICATE-COUNT      PIC 9(8) VALUE ZEROS.
+
+       01  WS-DUPLICATE-CONTROLS.
+      *    Input is maintained in ascending CUST-ID sequence; a
+      *    second record with the same key as the one just processed
+      *    is a duplicate and is diverted to the reject file.
+           05  WS-PREVIOUS-CUST-ID     PIC 9(8) VALUE ZEROS.
 
        01  WS-FLAGS.
            05  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
                88  WS-END-OF-FILE      VALUE 'Y'.
                88  WS-NOT-EOF          VALUE 'N'.
+           05  WS-RESTART-FLAG         PIC X(1) VALUE 'N'.
+               88  WS-RESTART-RUN      VALUE 'Y'.
+               88  WS-NORMAL-RUN       VALUE 'N'.
+           05  WS-CHECKPOINT-EOF-FLAG  PIC X(1) VALUE 'N'.
+               88  WS-CHECKPOINT-EOF   VALUE 'Y'.
+               88  WS-CHECKPOINT-NOT-EOF VALUE 'N'.
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(8) VALUE 10000.
+           05  WS-CHECKPOINT-QUOTIENT  PIC 9(8).
+           05  WS-CHECKPOINT-REMAINDER PIC 9(8).
+
+       01  WS-LAST-CHECKPOINT.
+           05  WS-CHECKPOINT-CUST-ID   PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-READ      PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-WRITE     PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-SKIP      PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-ERROR     PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-OVERLIMIT PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-REGION-NE PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-REGION-SO PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-REGION-MW PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-REGION-WE PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-REGION-OT PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-PAGE-NBR  PIC 9(4) VALUE 1.
+           05  WS-CHECKPOINT-LINES     PIC 9(4) VALUE ZEROS.
+           05  WS-CHECKPOINT-PENDING   PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-CLOSED    PIC 9(8) VALUE ZEROS.
+           05  WS-CHECKPOINT-DUPLICATE PIC 9(8) VALUE ZEROS.
+
+      * Region is determined by CUST-STATE; each 88 lists the state
+      * codes served out of that region's office. Any state not
+      * listed below falls to the REGION-OT-FILE catch-all in
+      * 2150-WRITE-REGIONAL-EXTRACT so it is still counted.
+       01  WS-REGION-STATE             PIC X(02).
+           88  WS-STATE-IN-NE          VALUES 'CT' 'MA' 'ME' 'NH'
+                                              'NJ' 'NY' 'PA' 'RI' 'VT'.
+           88  WS-STATE-IN-SO          VALUES 'AL' 'FL' 'GA' 'MS'
+                                              'NC' 'SC' 'TN' 'VA'.
+           88  WS-STATE-IN-MW          VALUES 'IL' 'IN' 'IA' 'MI'
+                                              'MN' 'OH' 'WI'.
+           88  WS-STATE-IN-WE          VALUES 'AZ' 'CA' 'CO' 'NV'
+                                              'OR' 'WA'.
+
+       01  WS-REPORT-CONTROLS.
+           05  WS-RUN-DATE             PIC 9(8).
+           05  WS-PAGE-NUMBER          PIC 9(4) VALUE 1.
+           05  WS-LINES-ON-PAGE        PIC 9(4) VALUE ZEROS.
+           05  WS-MAX-LINES-PER-PAGE   PIC 9(4) VALUE 50.
 
        01  WS-REPORT-HEADER.
            05  FILLER                  PIC X(40)
                VALUE 'CUSTOMER BATCH PROCESSING REPORT'.
-           05  FILLER                  PIC X(92) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-HDR-RUN-DATE         PIC 9999/99/99.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE 'PAGE: '.
+           05  WS-HDR-PAGE-NUMBER      PIC ZZZ9.
+           05  FILLER                  PIC X(57) VALUE SPACES.
 
        01  WS-REPORT-DETAIL.
            05  WS-RPT-CUST-ID          PIC 9(8).
@@ -106,9 +429,53 @@
            05  FILLER                  PIC X(20) VALUE 'RECORDS READ:'.
            05  WS-RPT-READ             PIC ZZZ,ZZZ,ZZ9.
            05  FILLER                  PIC X(5) VALUE SPACES.
-           05  FILLER                  PIC X(20) VALUE 'RECORDS WRITTEN:'.
+           05  FILLER                PIC X(20) VALUE 'RECORDS WRITTEN:'.
            05  WS-RPT-WRITTEN          PIC ZZZ,ZZZ,ZZ9.
-           05  FILLER                  PIC X(66) VALUE SPACES.
+           05  FILLER                  PIC X(65) VALUE SPACES.
+
+       01  WS-OVERLIMIT-TOTAL.
+           05  FILLER               PIC X(20) VALUE 'OVER LIMIT COUNT:'.
+           05  WS-RPT-OVERLIMIT        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(101) VALUE SPACES.
+
+       01  WS-REGION-TOTAL.
+           05  FILLER                PIC X(11) VALUE 'REGION NE:'.
+           05  WS-RPT-REGION-NE        PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'REGION SO:'.
+           05  WS-RPT-REGION-SO        PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'REGION MW:'.
+           05  WS-RPT-REGION-MW        PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'REGION WE:'.
+           05  WS-RPT-REGION-WE        PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'REGION OT:'.
+           05  WS-RPT-REGION-OT        PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(30) VALUE SPACES.
+
+       01  WS-STATUS-TOTAL.
+           05  FILLER                PIC X(15) VALUE 'ACTIVE COUNT:'.
+           05  WS-RPT-ACTIVE           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER               PIC X(17) VALUE 'INACTIVE COUNT:'.
+           05  WS-RPT-INACTIVE         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE 'ERROR COUNT:'.
+           05  WS-RPT-ERROR            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
+       01  WS-PENDING-CLOSED-TOTAL.
+           05  FILLER                PIC X(15) VALUE 'PENDING COUNT:'.
+           05  WS-RPT-PENDING          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'CLOSED COUNT:'.
+           05  WS-RPT-CLOSED           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER               PIC X(17) VALUE 'DUPLICATE COUNT:'.
+           05  WS-RPT-DUPLICATE        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(59) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
@@ -120,12 +487,187 @@
            STOP RUN.
 
        1000-INITIALIZE.
+           DISPLAY 'RESTART FROM LAST CHECKPOINT (Y/N): '
+           ACCEPT WS-RESTART-FLAG
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-           OPEN OUTPUT REPORT-FILE
+           IF WS-INPUT-STATUS NOT = '00'
+               MOVE WS-INPUT-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING INPUT FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-RESTART-RUN
+               PERFORM 1010-LOAD-CHECKPOINT
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND OVERLIMIT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND REGION-NE-FILE
+               OPEN EXTEND REGION-SO-FILE
+               OPEN EXTEND REGION-MW-FILE
+               OPEN EXTEND REGION-WE-FILE
+               OPEN EXTEND REGION-OT-FILE
+               OPEN EXTEND PENDING-FILE
+               OPEN EXTEND CLOSED-FILE
+               PERFORM 1006-CHECK-OUTPUT-FILE-STATUSES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+               PERFORM 1020-SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT OVERLIMIT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT REGION-NE-FILE
+               OPEN OUTPUT REGION-SO-FILE
+               OPEN OUTPUT REGION-MW-FILE
+               OPEN OUTPUT REGION-WE-FILE
+               OPEN OUTPUT REGION-OT-FILE
+               OPEN OUTPUT PENDING-FILE
+               OPEN OUTPUT CLOSED-FILE
+               PERFORM 1006-CHECK-OUTPUT-FILE-STATUSES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+               PERFORM 1030-WRITE-PAGE-HEADER
+           END-IF
+           PERFORM 1100-READ-INPUT.
+
+       1006-CHECK-OUTPUT-FILE-STATUSES.
+      *    Confirm every file opened above actually opened, instead
+      *    of proceeding to WRITE against a file that failed - the
+      *    same treatment INPUT-FILE already gets above
+           IF WS-OUTPUT-STATUS NOT = '00'
+               MOVE WS-OUTPUT-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING OUTPUT FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE WS-REPORT-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING REPORT FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-REJECT-STATUS NOT = '00'
+               MOVE WS-REJECT-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING REJECT FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-OVERLIMIT-STATUS NOT = '00'
+               MOVE WS-OVERLIMIT-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING OVERLIMIT FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               MOVE WS-CHECKPOINT-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING CHECKPOINT FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-REGION-NE-STATUS NOT = '00'
+               MOVE WS-REGION-NE-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING NE REGION FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-REGION-SO-STATUS NOT = '00'
+               MOVE WS-REGION-SO-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING SO REGION FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-REGION-MW-STATUS NOT = '00'
+               MOVE WS-REGION-MW-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING MW REGION FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-REGION-WE-STATUS NOT = '00'
+               MOVE WS-REGION-WE-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING WE REGION FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-REGION-OT-STATUS NOT = '00'
+               MOVE WS-REGION-OT-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING OT REGION FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-PENDING-STATUS NOT = '00'
+               MOVE WS-PENDING-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING PENDING FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF
+           IF WS-CLOSED-STATUS NOT = '00'
+               MOVE WS-CLOSED-STATUS TO FS-STATUS-CODE
+               MOVE 'ERROR OPENING CLOSED FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-FILE-STATUS-ERROR
+           END-IF.
+
+       1030-WRITE-PAGE-HEADER.
+           MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NUMBER
            MOVE WS-REPORT-HEADER TO REPORT-LINE
            WRITE REPORT-LINE
-           PERFORM 1100-READ-INPUT.
+           MOVE ZEROS TO WS-LINES-ON-PAGE.
+
+       1010-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+      *        No checkpoint has ever been written for this run -
+      *        this is expected on the first restart attempt, so
+      *        fall back to starting from the beginning instead of
+      *        aborting the job
+               DISPLAY 'NO CHECKPOINT FOUND - STARTING FROM BEGINNING'
+           ELSE
+               PERFORM 1012-READ-CHECKPOINT
+                   UNTIL WS-CHECKPOINT-EOF
+               CLOSE CHECKPOINT-FILE
+               PERFORM 1014-APPLY-CHECKPOINT-COUNTS
+           END-IF.
+
+       1014-APPLY-CHECKPOINT-COUNTS.
+           MOVE WS-CHECKPOINT-READ TO WS-READ-COUNT
+           MOVE WS-CHECKPOINT-WRITE TO WS-WRITE-COUNT
+           MOVE WS-CHECKPOINT-SKIP TO WS-SKIP-COUNT
+           MOVE WS-CHECKPOINT-ERROR TO WS-ERROR-COUNT
+           MOVE WS-CHECKPOINT-OVERLIMIT TO WS-OVERLIMIT-COUNT
+           MOVE WS-CHECKPOINT-REGION-NE TO WS-REGION-NE-COUNT
+           MOVE WS-CHECKPOINT-REGION-SO TO WS-REGION-SO-COUNT
+           MOVE WS-CHECKPOINT-REGION-MW TO WS-REGION-MW-COUNT
+           MOVE WS-CHECKPOINT-REGION-WE TO WS-REGION-WE-COUNT
+           MOVE WS-CHECKPOINT-REGION-OT TO WS-REGION-OT-COUNT
+           MOVE WS-CHECKPOINT-PAGE-NBR TO WS-PAGE-NUMBER
+           MOVE WS-CHECKPOINT-LINES TO WS-LINES-ON-PAGE
+           MOVE WS-CHECKPOINT-PENDING TO WS-PENDING-COUNT
+           MOVE WS-CHECKPOINT-CLOSED TO WS-CLOSED-COUNT
+           MOVE WS-CHECKPOINT-DUPLICATE TO WS-DUPLICATE-COUNT
+           MOVE WS-CHECKPOINT-CUST-ID TO WS-PREVIOUS-CUST-ID
+           DISPLAY 'RESUMING AFTER CUST-ID: ' WS-CHECKPOINT-CUST-ID.
+
+       1012-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END SET WS-CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                   MOVE CHK-LAST-CUST-ID TO WS-CHECKPOINT-CUST-ID
+                   MOVE CHK-READ-COUNT TO WS-CHECKPOINT-READ
+                   MOVE CHK-WRITE-COUNT TO WS-CHECKPOINT-WRITE
+                   MOVE CHK-SKIP-COUNT TO WS-CHECKPOINT-SKIP
+                   MOVE CHK-ERROR-COUNT TO WS-CHECKPOINT-ERROR
+                   MOVE CHK-OVERLIMIT-COUNT TO WS-CHECKPOINT-OVERLIMIT
+                   MOVE CHK-REGION-NE-COUNT TO WS-CHECKPOINT-REGION-NE
+                   MOVE CHK-REGION-SO-COUNT TO WS-CHECKPOINT-REGION-SO
+                   MOVE CHK-REGION-MW-COUNT TO WS-CHECKPOINT-REGION-MW
+                   MOVE CHK-REGION-WE-COUNT TO WS-CHECKPOINT-REGION-WE
+                   MOVE CHK-REGION-OT-COUNT TO WS-CHECKPOINT-REGION-OT
+                   MOVE CHK-PAGE-NUMBER TO WS-CHECKPOINT-PAGE-NBR
+                   MOVE CHK-LINES-ON-PAGE TO WS-CHECKPOINT-LINES
+                   MOVE CHK-PENDING-COUNT TO WS-CHECKPOINT-PENDING
+                   MOVE CHK-CLOSED-COUNT TO WS-CHECKPOINT-CLOSED
+                   MOVE CHK-DUPLICATE-COUNT TO WS-CHECKPOINT-DUPLICATE
+           END-READ.
+
+       1020-SKIP-TO-CHECKPOINT.
+           PERFORM 1022-SKIP-READ
+               UNTIL WS-END-OF-FILE
+               OR IN-CUST-ID = WS-CHECKPOINT-CUST-ID.
+
+       1022-SKIP-READ.
+           READ INPUT-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
 
        1100-READ-INPUT.
            READ INPUT-FILE
@@ -136,29 +678,129 @@
            END-IF.
 
        2000-PROCESS-FILE.
-           EVALUATE TRUE
-               WHEN IN-STATUS = 'A'
-                   PERFORM 2100-PROCESS-ACTIVE
-               WHEN IN-STATUS = 'I'
-                   PERFORM 2200-PROCESS-INACTIVE
-               WHEN OTHER
-                   PERFORM 2300-PROCESS-ERROR
-           END-EVALUATE
+      *    Duplicate detection only catches adjacent duplicate keys,
+      *    so the input must arrive in ascending CUST-ID sequence -
+      *    the same assumption 1020-SKIP-TO-CHECKPOINT already makes.
+      *    Hard-fail rather than silently let a non-adjacent duplicate
+      *    (e.g. from a merge of two upstream extracts) slip through.
+           IF IN-CUST-ID < WS-PREVIOUS-CUST-ID
+               PERFORM 8010-SEQUENCE-ERROR
+           END-IF
+           IF IN-CUST-ID = WS-PREVIOUS-CUST-ID
+               PERFORM 2040-PROCESS-DUPLICATE
+           ELSE
+               MOVE IN-CUST-ID TO WS-PREVIOUS-CUST-ID
+               EVALUATE TRUE
+                   WHEN IN-STATUS = 'A'
+                       PERFORM 2100-PROCESS-ACTIVE
+                   WHEN IN-STATUS = 'I'
+                       PERFORM 2200-PROCESS-INACTIVE
+                   WHEN IN-STATUS = 'P'
+                       PERFORM 2350-PROCESS-PENDING
+                   WHEN IN-STATUS = 'C'
+                       PERFORM 2360-PROCESS-CLOSED
+                   WHEN OTHER
+                       PERFORM 2300-PROCESS-ERROR
+               END-EVALUATE
+           END-IF
+           PERFORM 2800-CHECKPOINT-IF-DUE
            PERFORM 1100-READ-INPUT.
 
+       2040-PROCESS-DUPLICATE.
+           MOVE 'DUPE' TO REJ-REASON-CODE
+           MOVE 'DUPLICATE CUSTOMER ID - RECORD SKIPPED'
+               TO REJ-REASON-DESC
+           PERFORM 2700-WRITE-REJECT
+           ADD 1 TO WS-DUPLICATE-COUNT.
+
        2100-PROCESS-ACTIVE.
            MOVE INPUT-RECORD TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            ADD 1 TO WS-WRITE-COUNT
-           PERFORM 2500-WRITE-DETAIL.
+           PERFORM 2500-WRITE-DETAIL
+           PERFORM 2150-WRITE-REGIONAL-EXTRACT
+           IF IN-BALANCE > IN-CREDIT-LIMIT
+               PERFORM 2600-PROCESS-OVERLIMIT
+           END-IF.
+
+       2150-WRITE-REGIONAL-EXTRACT.
+           MOVE IN-STATE TO WS-REGION-STATE
+           EVALUATE TRUE
+               WHEN WS-STATE-IN-NE
+                   MOVE INPUT-RECORD TO REGION-NE-RECORD
+                   WRITE REGION-NE-RECORD
+                   ADD 1 TO WS-REGION-NE-COUNT
+               WHEN WS-STATE-IN-SO
+                   MOVE INPUT-RECORD TO REGION-SO-RECORD
+                   WRITE REGION-SO-RECORD
+                   ADD 1 TO WS-REGION-SO-COUNT
+               WHEN WS-STATE-IN-MW
+                   MOVE INPUT-RECORD TO REGION-MW-RECORD
+                   WRITE REGION-MW-RECORD
+                   ADD 1 TO WS-REGION-MW-COUNT
+               WHEN WS-STATE-IN-WE
+                   MOVE INPUT-RECORD TO REGION-WE-RECORD
+                   WRITE REGION-WE-RECORD
+                   ADD 1 TO WS-REGION-WE-COUNT
+               WHEN OTHER
+      *            CUST-STATE isn't served by any of the four
+      *            regional offices above (e.g. a state code not
+      *            yet assigned to a region, or blank/invalid data);
+      *            route it to the catch-all extract so it is still
+      *            counted and available for follow-up instead of
+      *            silently disappearing from regional reporting.
+                   MOVE INPUT-RECORD TO REGION-OT-RECORD
+                   WRITE REGION-OT-RECORD
+                   ADD 1 TO WS-REGION-OT-COUNT
+           END-EVALUATE.
 
        2200-PROCESS-INACTIVE.
            ADD 1 TO WS-SKIP-COUNT.
 
        2300-PROCESS-ERROR.
+           MOVE 'INVS' TO REJ-REASON-CODE
+           MOVE 'INVALID CUSTOMER STATUS CODE' TO REJ-REASON-DESC
+           PERFORM 2700-WRITE-REJECT
            ADD 1 TO WS-ERROR-COUNT.
 
+       2350-PROCESS-PENDING.
+           MOVE INPUT-RECORD TO PENDING-RECORD
+           WRITE PENDING-RECORD
+           ADD 1 TO WS-PENDING-COUNT
+           PERFORM 2355-WRITE-PENDING-DETAIL.
+
+       2355-WRITE-PENDING-DETAIL.
+           PERFORM 2510-CHECK-PAGE-BREAK
+           MOVE IN-CUST-ID TO WS-RPT-CUST-ID
+           STRING IN-FIRST-NAME DELIMITED SPACE
+                  ' ' DELIMITED SIZE
+                  IN-LAST-NAME DELIMITED SPACE
+                  INTO WS-RPT-NAME
+           MOVE 'PENDING' TO WS-RPT-STATUS
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       2360-PROCESS-CLOSED.
+           MOVE INPUT-RECORD TO CLOSED-RECORD
+           WRITE CLOSED-RECORD
+           ADD 1 TO WS-CLOSED-COUNT
+           PERFORM 2365-WRITE-CLOSED-DETAIL.
+
+       2365-WRITE-CLOSED-DETAIL.
+           PERFORM 2510-CHECK-PAGE-BREAK
+           MOVE IN-CUST-ID TO WS-RPT-CUST-ID
+           STRING IN-FIRST-NAME DELIMITED SPACE
+                  ' ' DELIMITED SIZE
+                  IN-LAST-NAME DELIMITED SPACE
+                  INTO WS-RPT-NAME
+           MOVE 'CLOSED' TO WS-RPT-STATUS
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
        2500-WRITE-DETAIL.
+           PERFORM 2510-CHECK-PAGE-BREAK
            MOVE IN-CUST-ID TO WS-RPT-CUST-ID
            STRING IN-FIRST-NAME DELIMITED SPACE
                   ' ' DELIMITED SIZE
@@ -166,16 +808,182 @@
                   INTO WS-RPT-NAME
            MOVE 'ACTIVE' TO WS-RPT-STATUS
            MOVE WS-REPORT-DETAIL TO REPORT-LINE
-           WRITE REPORT-LINE.
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       2510-CHECK-PAGE-BREAK.
+           IF WS-LINES-ON-PAGE NOT LESS THAN WS-MAX-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM 1030-WRITE-PAGE-HEADER
+           END-IF.
+
+       2600-PROCESS-OVERLIMIT.
+           MOVE INPUT-RECORD TO OVERLIMIT-RECORD
+           WRITE OVERLIMIT-RECORD
+           ADD 1 TO WS-OVERLIMIT-COUNT
+           PERFORM 2650-WRITE-OVERLIMIT-DETAIL.
+
+       2650-WRITE-OVERLIMIT-DETAIL.
+           PERFORM 2510-CHECK-PAGE-BREAK
+           MOVE IN-CUST-ID TO WS-RPT-CUST-ID
+           STRING IN-FIRST-NAME DELIMITED SPACE
+                  ' ' DELIMITED SIZE
+                  IN-LAST-NAME DELIMITED SPACE
+                  INTO WS-RPT-NAME
+           MOVE 'OVER LIMIT' TO WS-RPT-STATUS
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       2700-WRITE-REJECT.
+           MOVE IN-CUST-ID TO REJ-CUST-ID
+           MOVE IN-FIRST-NAME TO REJ-FIRST-NAME
+           MOVE IN-LAST-NAME TO REJ-LAST-NAME
+           MOVE IN-STATUS TO REJ-STATUS-CODE
+           WRITE REJECT-RECORD.
+
+       2800-CHECKPOINT-IF-DUE.
+           DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2810-WRITE-CHECKPOINT
+           END-IF.
+
+       2810-WRITE-CHECKPOINT.
+           MOVE IN-CUST-ID TO CHK-LAST-CUST-ID
+           MOVE WS-READ-COUNT TO CHK-READ-COUNT
+           MOVE WS-WRITE-COUNT TO CHK-WRITE-COUNT
+           MOVE WS-SKIP-COUNT TO CHK-SKIP-COUNT
+           MOVE WS-ERROR-COUNT TO CHK-ERROR-COUNT
+           MOVE WS-OVERLIMIT-COUNT TO CHK-OVERLIMIT-COUNT
+           MOVE WS-REGION-NE-COUNT TO CHK-REGION-NE-COUNT
+           MOVE WS-REGION-SO-COUNT TO CHK-REGION-SO-COUNT
+           MOVE WS-REGION-MW-COUNT TO CHK-REGION-MW-COUNT
+           MOVE WS-REGION-WE-COUNT TO CHK-REGION-WE-COUNT
+           MOVE WS-REGION-OT-COUNT TO CHK-REGION-OT-COUNT
+           MOVE WS-PAGE-NUMBER TO CHK-PAGE-NUMBER
+           MOVE WS-LINES-ON-PAGE TO CHK-LINES-ON-PAGE
+           MOVE WS-PENDING-COUNT TO CHK-PENDING-COUNT
+           MOVE WS-CLOSED-COUNT TO CHK-CLOSED-COUNT
+           MOVE WS-DUPLICATE-COUNT TO CHK-DUPLICATE-COUNT
+           WRITE CHECKPOINT-RECORD.
 
        3000-WRITE-TOTALS.
            MOVE WS-READ-COUNT TO WS-RPT-READ
            MOVE WS-WRITE-COUNT TO WS-RPT-WRITTEN
            MOVE WS-REPORT-TOTAL TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-OVERLIMIT-COUNT TO WS-RPT-OVERLIMIT
+           MOVE WS-OVERLIMIT-TOTAL TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REGION-NE-COUNT TO WS-RPT-REGION-NE
+           MOVE WS-REGION-SO-COUNT TO WS-RPT-REGION-SO
+           MOVE WS-REGION-MW-COUNT TO WS-RPT-REGION-MW
+           MOVE WS-REGION-WE-COUNT TO WS-RPT-REGION-WE
+           MOVE WS-REGION-OT-COUNT TO WS-RPT-REGION-OT
+           MOVE WS-REGION-TOTAL TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-WRITE-COUNT TO WS-RPT-ACTIVE
+           MOVE WS-SKIP-COUNT TO WS-RPT-INACTIVE
+           MOVE WS-ERROR-COUNT TO WS-RPT-ERROR
+           MOVE WS-STATUS-TOTAL TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-PENDING-COUNT TO WS-RPT-PENDING
+           MOVE WS-CLOSED-COUNT TO WS-RPT-CLOSED
+           MOVE WS-DUPLICATE-COUNT TO WS-RPT-DUPLICATE
+           MOVE WS-PENDING-CLOSED-TOTAL TO REPORT-LINE
            WRITE REPORT-LINE.
 
+       8000-FILE-STATUS-ERROR.
+      *    Translate the raw file-status code into a message and
+      *    abort the run - a batch job cannot recover from a file
+      *    that will not open
+           EVALUATE TRUE
+               WHEN FS-STATUS-SUCCESS
+                   MOVE 'SUCCESSFUL COMPLETION' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-DUPLICATE
+                   MOVE 'DUPLICATE KEY DETECTED' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-EOF
+                   MOVE 'END OF FILE REACHED' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-NOT-FOUND
+                   MOVE 'RECORD NOT FOUND' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-INVALID-KEY
+                   MOVE 'INVALID KEY SEQUENCE OR KEY VALUE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-BOUNDARY
+                   MOVE 'BOUNDARY VIOLATION ON WRITE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-30
+                   MOVE 'PERMANENT I/O ERROR - UNDEFINED CONDITION'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-35
+                   MOVE 'FILE NOT FOUND FOR OPEN' TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-37
+                   MOVE 'OPEN MODE NOT SUPPORTED BY DEVICE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-38
+                   MOVE 'FILE PREVIOUSLY CLOSED WITH LOCK'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-PERM-39
+                   MOVE 'FILE ATTRIBUTE CONFLICT WITH PROGRAM'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-LOGIC-ERR
+                   MOVE 'LOGIC ERROR - CHECK OPEN MODE OR SEQUENCE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-91
+                   MOVE 'VSAM PASSWORD OR LOGIC ERROR'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-92
+                   MOVE 'REQUEST ATTEMPTED ON FILE NOT OPEN'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-93
+                   MOVE 'RESOURCE UNAVAILABLE - FILE/DEVICE BUSY'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-94
+                   MOVE 'SEQUENTIAL I/O REQUEST OUT OF SEQUENCE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-95
+                   MOVE 'FILE ATTRIBUTES INVALID OR INCOMPLETE'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-96
+                   MOVE 'FILE NAME OR ASSIGNMENT NOT FOUND'
+                       TO FS-STATUS-MESSAGE
+               WHEN FS-STATUS-97
+               OR FS-STATUS-98
+               OR FS-STATUS-99
+                   MOVE 'IMPLEMENTOR-DEFINED FILE ERROR'
+                       TO FS-STATUS-MESSAGE
+               WHEN OTHER
+                   MOVE 'UNKNOWN FILE STATUS CODE' TO FS-STATUS-MESSAGE
+           END-EVALUATE
+           DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
+           DISPLAY 'FILE STATUS: ' FS-STATUS-CODE ' - '
+               FS-STATUS-MESSAGE
+           STOP RUN.
+
+       8010-SEQUENCE-ERROR.
+      *    Duplicate detection depends on the input arriving in
+      *    ascending CUST-ID order - abort rather than risk a
+      *    non-adjacent duplicate passing through undetected
+           DISPLAY 'ERROR: INPUT OUT OF CUST-ID SEQUENCE'
+           DISPLAY 'RECORD CUST-ID: ' IN-CUST-ID
+               ' IS LESS THAN PREVIOUS CUST-ID: ' WS-PREVIOUS-CUST-ID
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
        9000-TERMINATE.
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
            CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE OVERLIMIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REGION-NE-FILE
+           CLOSE REGION-SO-FILE
+           CLOSE REGION-MW-FILE
+           CLOSE REGION-WE-FILE
+           CLOSE REGION-OT-FILE
+           CLOSE PENDING-FILE
+           CLOSE CLOSED-FILE
            DISPLAY 'BATCH PROCESSING COMPLETE'.

@@ -12,7 +12,18 @@
        SOURCE-COMPUTER. IBM-390 WITH DEBUGGING MODE.
        OBJECT-COMPUTER. IBM-390.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
 
       * Include SQL communication area
@@ -26,11 +37,47 @@
            05  WS-RETURN-CODE          PIC S9(4) COMP.
            05  WS-ERROR-MESSAGE        PIC X(80).
            05  WS-ROWS-AFFECTED        PIC S9(8) COMP.
+           05  WS-REPORT-STATUS        PIC XX.
+           05  WS-CURSOR-EOF           PIC X(1) VALUE 'N'.
+               88  WS-CURSOR-END       VALUE 'Y'.
+               88  WS-CURSOR-NOT-END   VALUE 'N'.
+           05  WS-ORDER-CURSOR-EOF     PIC X(1) VALUE 'N'.
+               88  WS-ORDER-CURSOR-END      VALUE 'Y'.
+               88  WS-ORDER-CURSOR-NOT-END  VALUE 'N'.
+
+       01  WS-LISTING-HEADER.
+           05  FILLER                  PIC X(40)
+               VALUE 'ACTIVE CUSTOMER LISTING'.
+           05  FILLER                  PIC X(92) VALUE SPACES.
+
+       01  WS-LISTING-DETAIL.
+           05  WS-LST-CUST-ID          PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-LST-NAME             PIC X(36).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-LST-BALANCE          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(74) VALUE SPACES.
 
        01  WS-SQL-VARS.
            05  WS-NEW-BALANCE          PIC S9(7)V99 COMP-3.
            05  WS-NEW-STATUS           PIC X(1).
            05  WS-UPDATE-DATE          PIC 9(8).
+           05  WS-OPERATOR-ID          PIC X(8) VALUE 'BATCH'.
+           05  WS-AUDIT-FOUND-FLAG     PIC X(1) VALUE 'Y'.
+
+       01  WS-ORDER-VARS.
+           05  WS-ORDER-ID             PIC 9(8).
+           05  WS-ORDER-DATE           PIC 9(8).
+           05  WS-ORDER-TOTAL          PIC S9(7)V99 COMP-3.
+
+       01  WS-ORDER-DETAIL.
+           05  FILLER                  PIC X(10) VALUE '  ORDER: '.
+           05  WS-ORD-ORDER-ID         PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-ORD-ORDER-DATE       PIC 9999/99/99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-ORD-ORDER-TOTAL      PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(88) VALUE SPACES.
 
       D 01  WS-DEBUG-VARS.
       D     05  WS-DEBUG-FLAG          PIC X(1) VALUE 'Y'.
@@ -69,10 +116,15 @@
       D    DISPLAY 'DEBUG: INITIALIZING SQL PROGRAM'.
            INITIALIZE WS-WORK-AREAS
            INITIALIZE WS-SQL-VARS
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-UPDATE-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-UPDATE-DATE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-LISTING-HEADER TO REPORT-LINE
+           WRITE REPORT-LINE.
 
        2000-PROCESS-CUSTOMERS.
            PERFORM 2100-SELECT-CUSTOMER
+           PERFORM 2110-LIST-CUSTOMER-ORDERS
+           PERFORM 2150-LIST-ACTIVE-CUSTOMERS
            PERFORM 2200-INSERT-CUSTOMER
            PERFORM 2300-UPDATE-CUSTOMER
            PERFORM 2400-DELETE-CUSTOMER
@@ -93,6 +145,86 @@
                PERFORM 8000-SQL-ERROR
            END-IF.
 
+       2110-LIST-CUSTOMER-ORDERS.
+      D    DISPLAY 'DEBUG: LISTING ORDER HISTORY'.
+           MOVE 'N' TO WS-ORDER-CURSOR-EOF
+           EXEC SQL
+               OPEN ORDER-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM 8000-SQL-ERROR
+           ELSE
+               PERFORM 2120-FETCH-CUSTOMER-ORDER
+                   UNTIL WS-ORDER-CURSOR-END
+               EXEC SQL
+                   CLOSE ORDER-CURSOR
+               END-EXEC
+           END-IF.
+
+       2120-FETCH-CUSTOMER-ORDER.
+           EXEC SQL
+               FETCH ORDER-CURSOR
+               INTO :WS-ORDER-ID, :WS-ORDER-DATE, :WS-ORDER-TOTAL
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 2130-WRITE-ORDER-DETAIL
+               WHEN 100
+                   SET WS-ORDER-CURSOR-END TO TRUE
+               WHEN OTHER
+                   PERFORM 8000-SQL-ERROR
+                   SET WS-ORDER-CURSOR-END TO TRUE
+           END-EVALUATE.
+
+       2130-WRITE-ORDER-DETAIL.
+           MOVE WS-ORDER-ID TO WS-ORD-ORDER-ID
+           MOVE WS-ORDER-DATE TO WS-ORD-ORDER-DATE
+           MOVE WS-ORDER-TOTAL TO WS-ORD-ORDER-TOTAL
+           MOVE WS-ORDER-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2150-LIST-ACTIVE-CUSTOMERS.
+      D    DISPLAY 'DEBUG: LISTING ACTIVE CUSTOMERS'.
+           MOVE 'N' TO WS-CURSOR-EOF
+           EXEC SQL
+               OPEN CUST-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM 8000-SQL-ERROR
+           ELSE
+               PERFORM 2160-FETCH-ACTIVE-CUSTOMER
+                   UNTIL WS-CURSOR-END
+               EXEC SQL
+                   CLOSE CUST-CURSOR
+               END-EXEC
+           END-IF.
+
+       2160-FETCH-ACTIVE-CUSTOMER.
+           EXEC SQL
+               FETCH CUST-CURSOR
+               INTO :CUST-ID, :CUST-FIRST-NAME, :CUST-LAST-NAME,
+                    :CUST-BALANCE, :CUST-STATUS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 2170-WRITE-LISTING-DETAIL
+               WHEN 100
+                   SET WS-CURSOR-END TO TRUE
+               WHEN OTHER
+                   PERFORM 8000-SQL-ERROR
+                   SET WS-CURSOR-END TO TRUE
+           END-EVALUATE.
+
+       2170-WRITE-LISTING-DETAIL.
+           MOVE CUST-ID TO WS-LST-CUST-ID
+           STRING CUST-FIRST-NAME DELIMITED SPACE
+                  ' ' DELIMITED SIZE
+                  CUST-LAST-NAME DELIMITED SPACE
+                  INTO WS-LST-NAME
+           MOVE CUST-BALANCE TO WS-LST-BALANCE
+           MOVE WS-LISTING-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE.
+
        2200-INSERT-CUSTOMER.
       D    DISPLAY 'DEBUG: INSERTING CUSTOMER'.
            MOVE 99999999 TO CUST-ID
@@ -126,28 +258,61 @@
 
        2400-DELETE-CUSTOMER.
       D    DISPLAY 'DEBUG: DELETING INACTIVE CUSTOMERS'.
+      * Archive customers about to be purged before removing them
            EXEC SQL
-               DELETE FROM CUSTOMER_TABLE
+               INSERT INTO CUSTOMER_ARCHIVE
+               (CUST_ID, CUST_FIRST_NAME, CUST_LAST_NAME,
+                CUST_STREET, CUST_CITY, CUST_STATE, CUST_ZIP,
+                CUST_PHONE, CUST_EMAIL, CUST_BALANCE,
+                CUST_CREDIT_LIMIT, CUST_STATUS, CUST_LAST_UPDATE,
+                CUST_DELETED_DATE)
+               SELECT CUST_ID, CUST_FIRST_NAME, CUST_LAST_NAME,
+                      CUST_STREET, CUST_CITY, CUST_STATE, CUST_ZIP,
+                      CUST_PHONE, CUST_EMAIL, CUST_BALANCE,
+                      CUST_CREDIT_LIMIT, CUST_STATUS, CUST_LAST_UPDATE,
+                      :WS-UPDATE-DATE
+               FROM CUSTOMER_TABLE
                WHERE CUST_STATUS = 'I'
                AND CUST_LAST_UPDATE < :WS-UPDATE-DATE
            END-EXEC
-           MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
-           DISPLAY 'ROWS DELETED: ' WS-ROWS-AFFECTED.
+           IF SQLCODE NOT = 0
+               PERFORM 8000-SQL-ERROR
+           ELSE
+               EXEC SQL
+                   DELETE FROM CUSTOMER_TABLE
+                   WHERE CUST_STATUS = 'I'
+                   AND CUST_LAST_UPDATE < :WS-UPDATE-DATE
+               END-EXEC
+               MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+               DISPLAY 'ROWS DELETED: ' WS-ROWS-AFFECTED
+           END-IF.
 
        2500-CALL-SUBROUTINE.
       D    DISPLAY 'DEBUG: CALLING SUBROUTINES'.
       * Call customer validation routine
            CALL 'CUSTVAL' USING CUSTOMER-RECORD
                                 WS-RETURN-CODE
-
+           IF WS-RETURN-CODE NOT = ZERO
+               PERFORM 8500-SUBROUTINE-ERROR
+           ELSE
       * Call audit logging routine
-           CALL 'AUDITLOG' USING CUST-ID
-                                 WS-UPDATE-DATE
-                                 WS-RETURN-CODE
-
+               CALL 'AUDITLOG' USING CUST-ID
+                                     WS-OPERATOR-ID
+                                     WS-UPDATE-DATE
+                                     WS-AUDIT-FOUND-FLAG
+                                     WS-RETURN-CODE
+               IF WS-RETURN-CODE NOT = ZERO
+                   PERFORM 8500-SUBROUTINE-ERROR
+               ELSE
       * Call notification routine
-           CALL 'NOTIFYSVC' USING CUST-EMAIL
-                                  WS-ERROR-MESSAGE.
+                   CALL 'NOTIFYSVC' USING CUST-EMAIL
+                                          WS-ERROR-MESSAGE
+                                          WS-RETURN-CODE
+                   IF WS-RETURN-CODE NOT = ZERO
+                       PERFORM 8500-SUBROUTINE-ERROR
+                   END-IF
+               END-IF
+           END-IF.
 
        8000-SQL-ERROR.
            MOVE SQLCODE TO WS-RETURN-CODE
@@ -156,6 +321,13 @@
                   INTO WS-ERROR-MESSAGE
            DISPLAY WS-ERROR-MESSAGE.
 
+       8500-SUBROUTINE-ERROR.
+           STRING 'SUBROUTINE ERROR, RETURN CODE: ' DELIMITED SIZE
+                  WS-RETURN-CODE DELIMITED SIZE
+                  INTO WS-ERROR-MESSAGE
+           DISPLAY WS-ERROR-MESSAGE.
+
        9000-TERMINATE.
       D    DISPLAY 'DEBUG: TERMINATING SQL PROGRAM'.
+           CLOSE REPORT-FILE
            DISPLAY 'CUSTSQL PROGRAM COMPLETE'.

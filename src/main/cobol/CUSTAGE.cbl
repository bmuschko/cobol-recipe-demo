@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAGE.
+       AUTHOR. DEMO-AUTHOR.
+      *****************************************************************
+      * CUSTAGE - Customer Balance Aging Report Program                *
+      * Reads the customer master file and buckets each customer's    *
+      * balance by how long it has been since CUST-LAST-UPDATE, for   *
+      * collections follow-up.                                         *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+           88  WS-FILE-OK              VALUE '00'.
+           88  WS-FILE-EOF             VALUE '10'.
+
+       01  WS-REPORT-STATUS            PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
+               88  WS-END-OF-FILE      VALUE 'Y'.
+               88  WS-NOT-EOF          VALUE 'N'.
+
+       01  WS-WORK-AREAS.
+           05  WS-TODAY-DATE           PIC 9(8).
+           05  WS-TODAY-INTEGER        PIC S9(8) COMP.
+           05  WS-UPDATE-INTEGER       PIC S9(8) COMP.
+           05  WS-DAYS-OLD             PIC S9(8) COMP.
+           05  WS-ERROR-MESSAGE        PIC X(80).
+
+       01  WS-BUCKET-TOTALS.
+           05  WS-BUCKET-1-COUNT       PIC 9(8) VALUE ZEROS.
+           05  WS-BUCKET-1-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-BUCKET-2-COUNT       PIC 9(8) VALUE ZEROS.
+           05  WS-BUCKET-2-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-BUCKET-3-COUNT       PIC 9(8) VALUE ZEROS.
+           05  WS-BUCKET-3-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-BUCKET-4-COUNT       PIC 9(8) VALUE ZEROS.
+           05  WS-BUCKET-4-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-GRAND-COUNT          PIC 9(8) VALUE ZEROS.
+           05  WS-GRAND-BALANCE        PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(40)
+               VALUE 'CUSTOMER BALANCE AGING REPORT'.
+           05  FILLER                  PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-HDR-RUN-DATE         PIC 9999/99/99.
+           05  FILLER                  PIC X(70) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  WS-RPT-CUST-ID          PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-NAME             PIC X(36).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-BALANCE          PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-BUCKET           PIC X(10).
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
+       01  WS-BUCKET-TOTAL-LINE.
+           05  FILLER                  PIC X(14) VALUE '0-30 DAYS:'.
+           05  WS-RPT-B1-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-B1-BALANCE       PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(14) VALUE '31-60 DAYS:'.
+           05  WS-RPT-B2-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-B2-BALANCE       PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+
+       01  WS-BUCKET-TOTAL-LINE-2.
+           05  FILLER                  PIC X(14) VALUE '61-90 DAYS:'.
+           05  WS-RPT-B3-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-B3-BALANCE       PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(14) VALUE 'OVER 90 DAYS:'.
+           05  WS-RPT-B4-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-B4-BALANCE       PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(14) VALUE 'GRAND TOTAL:'.
+           05  WS-RPT-GRAND-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RPT-GRAND-BALANCE    PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(93) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'ERROR OPENING CUSTOMER FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-TODAY-DATE TO WS-HDR-RUN-DATE
+           MOVE WS-REPORT-HEADER TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 1100-READ-CUSTOMER.
+
+       1100-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           PERFORM 2100-BUCKET-CUSTOMER
+           PERFORM 1100-READ-CUSTOMER.
+
+       2100-BUCKET-CUSTOMER.
+      *    Only customers with an outstanding balance are aged for
+      *    collections follow-up
+           IF CUST-BALANCE > 0
+               COMPUTE WS-UPDATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(CUST-LAST-UPDATE)
+               COMPUTE WS-DAYS-OLD =
+                   WS-TODAY-INTEGER - WS-UPDATE-INTEGER
+               EVALUATE TRUE
+                   WHEN WS-DAYS-OLD <= 30
+                       MOVE '0-30' TO WS-RPT-BUCKET
+                       ADD 1 TO WS-BUCKET-1-COUNT
+                       ADD CUST-BALANCE TO WS-BUCKET-1-BALANCE
+                   WHEN WS-DAYS-OLD <= 60
+                       MOVE '31-60' TO WS-RPT-BUCKET
+                       ADD 1 TO WS-BUCKET-2-COUNT
+                       ADD CUST-BALANCE TO WS-BUCKET-2-BALANCE
+                   WHEN WS-DAYS-OLD <= 90
+                       MOVE '61-90' TO WS-RPT-BUCKET
+                       ADD 1 TO WS-BUCKET-3-COUNT
+                       ADD CUST-BALANCE TO WS-BUCKET-3-BALANCE
+                   WHEN OTHER
+                       MOVE 'OVER 90' TO WS-RPT-BUCKET
+                       ADD 1 TO WS-BUCKET-4-COUNT
+                       ADD CUST-BALANCE TO WS-BUCKET-4-BALANCE
+               END-EVALUATE
+               ADD 1 TO WS-GRAND-COUNT
+               ADD CUST-BALANCE TO WS-GRAND-BALANCE
+               PERFORM 2200-WRITE-DETAIL
+           END-IF.
+
+       2200-WRITE-DETAIL.
+           MOVE CUST-ID TO WS-RPT-CUST-ID
+           STRING CUST-FIRST-NAME DELIMITED SPACE
+                  ' ' DELIMITED SIZE
+                  CUST-LAST-NAME DELIMITED SPACE
+                  INTO WS-RPT-NAME
+           MOVE CUST-BALANCE TO WS-RPT-BALANCE
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-WRITE-TOTALS.
+           MOVE WS-BUCKET-1-COUNT TO WS-RPT-B1-COUNT
+           MOVE WS-BUCKET-1-BALANCE TO WS-RPT-B1-BALANCE
+           MOVE WS-BUCKET-2-COUNT TO WS-RPT-B2-COUNT
+           MOVE WS-BUCKET-2-BALANCE TO WS-RPT-B2-BALANCE
+           MOVE WS-BUCKET-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-BUCKET-3-COUNT TO WS-RPT-B3-COUNT
+           MOVE WS-BUCKET-3-BALANCE TO WS-RPT-B3-BALANCE
+           MOVE WS-BUCKET-4-COUNT TO WS-RPT-B4-COUNT
+           MOVE WS-BUCKET-4-BALANCE TO WS-RPT-B4-BALANCE
+           MOVE WS-BUCKET-TOTAL-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-COUNT TO WS-RPT-GRAND-COUNT
+           MOVE WS-GRAND-BALANCE TO WS-RPT-GRAND-BALANCE
+           MOVE WS-GRAND-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       8000-ERROR-HANDLER.
+      *    CUSTOMER-FILE failed to open - there is nothing to report
+      *    on, so stop rather than fall through into opening
+      *    REPORT-FILE and reading a file that was never opened
+           DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
+           DISPLAY 'FILE STATUS: ' WS-FILE-STATUS
+           SET WS-END-OF-FILE TO TRUE
+           STOP RUN.
+
+       9000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'BALANCE AGING REPORT COMPLETE'.

@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXPT.
+       AUTHOR. DEMO-AUTHOR.
+      *****************************************************************
+      * CUSTEXPT - Customer CSV Extract Program                        *
+      * Reads the customer master file, regardless of status, and     *
+      * writes a comma-separated extract for the downstream CRM feed. *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO EXPTFILE
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXTRACT-LINE                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+           88  WS-FILE-OK              VALUE '00'.
+           88  WS-FILE-EOF             VALUE '10'.
+
+       01  WS-EXTRACT-STATUS           PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
+               88  WS-END-OF-FILE      VALUE 'Y'.
+               88  WS-NOT-EOF          VALUE 'N'.
+
+       01  WS-WORK-AREAS.
+           05  WS-ERROR-MESSAGE        PIC X(80).
+           05  WS-RECORD-COUNT         PIC 9(8) VALUE ZEROS.
+           05  WS-EDIT-BALANCE         PIC -(7)9.99.
+           05  WS-EDIT-CREDIT-LIMIT    PIC -(7)9.99.
+           05  WS-TRIM-FIRST-NAME      PIC X(15).
+           05  WS-TRIM-LAST-NAME       PIC X(20).
+           05  WS-TRIM-STREET          PIC X(30).
+           05  WS-TRIM-CITY            PIC X(20).
+           05  WS-TRIM-PHONE           PIC X(12).
+           05  WS-TRIM-EMAIL           PIC X(40).
+           05  WS-TRIM-ZIP             PIC X(10).
+           05  WS-TRIM-BALANCE         PIC X(11).
+           05  WS-TRIM-CREDIT-LIMIT    PIC X(11).
+
+       01  WS-HEADER-LINE.
+           05  FILLER                  PIC X(37) VALUE
+               'CUST_ID,FIRST_NAME,LAST_NAME,STREET,'.
+           05  FILLER                  PIC X(22) VALUE
+               'CITY,STATE,ZIP,PHONE,'.
+           05  FILLER                  PIC X(48) VALUE
+               'EMAIL,STATUS,BALANCE,CREDIT_LIMIT,LAST_UPDATE'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'ERROR OPENING CUSTOMER FILE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE
+           MOVE WS-HEADER-LINE TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+           PERFORM 1100-READ-CUSTOMER.
+
+       1100-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           PERFORM 2100-WRITE-CSV-RECORD
+           PERFORM 1100-READ-CUSTOMER.
+
+       2100-WRITE-CSV-RECORD.
+           MOVE FUNCTION TRIM(CUST-FIRST-NAME) TO WS-TRIM-FIRST-NAME
+           MOVE FUNCTION TRIM(CUST-LAST-NAME) TO WS-TRIM-LAST-NAME
+           MOVE FUNCTION TRIM(CUST-STREET) TO WS-TRIM-STREET
+           MOVE FUNCTION TRIM(CUST-CITY) TO WS-TRIM-CITY
+           MOVE FUNCTION TRIM(CUST-PHONE) TO WS-TRIM-PHONE
+           MOVE FUNCTION TRIM(CUST-EMAIL) TO WS-TRIM-EMAIL
+           MOVE FUNCTION TRIM(CUST-ZIP) TO WS-TRIM-ZIP
+           MOVE CUST-BALANCE TO WS-EDIT-BALANCE
+           MOVE CUST-CREDIT-LIMIT TO WS-EDIT-CREDIT-LIMIT
+      *    De-edit the floating-insertion pictures before stringing
+      *    them into the CSV line, so a value that isn't near the
+      *    field's maximum magnitude doesn't embed leading blanks
+           MOVE FUNCTION TRIM(WS-EDIT-BALANCE) TO WS-TRIM-BALANCE
+           MOVE FUNCTION TRIM(WS-EDIT-CREDIT-LIMIT)
+               TO WS-TRIM-CREDIT-LIMIT
+           MOVE SPACES TO EXTRACT-LINE
+           STRING CUST-ID             DELIMITED SIZE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-FIRST-NAME  DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-LAST-NAME   DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-STREET      DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-CITY        DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  CUST-STATE          DELIMITED SIZE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-ZIP         DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-PHONE       DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-EMAIL       DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  CUST-STATUS         DELIMITED SIZE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-BALANCE     DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  WS-TRIM-CREDIT-LIMIT DELIMITED SPACE
+                  ','                 DELIMITED SIZE
+                  CUST-LAST-UPDATE    DELIMITED SIZE
+                  INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE
+           ADD 1 TO WS-RECORD-COUNT.
+
+       8000-ERROR-HANDLER.
+      *    CUSTOMER-FILE failed to open - there is nothing to extract,
+      *    so stop rather than fall through into opening EXTRACT-FILE
+      *    and reading a file that was never opened
+           DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
+           DISPLAY 'FILE STATUS: ' WS-FILE-STATUS
+           SET WS-END-OF-FILE TO TRUE
+           STOP RUN.
+
+       9000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE EXTRACT-FILE
+           DISPLAY 'CUSTOMER EXTRACT COMPLETE - RECORDS WRITTEN: '
+               WS-RECORD-COUNT.
